@@ -0,0 +1,15 @@
+      *****************************************************************
+      * AUDREC - audit/journal record layout, shared by every program
+      * that posts a sale so a bad running total can be traced back to
+      * the transaction that caused it.
+      *****************************************************************
+       01  AUDIT-RECORD.
+           05  AUD-PROGRAM        PIC X(12).
+           05  AUD-CUST-ID        PIC X(6).
+           05  AUD-CUST-NAME      PIC X(20).
+           05  AUD-AMOUNT         PIC 9(7)V99.
+           05  AUD-CURRENCY       PIC X(3).
+           05  AUD-DISCOUNT       PIC 9(7)V99.
+           05  AUD-RUN-DATE       PIC 9(8).
+           05  AUD-RUN-TIME       PIC 9(8).
+           05  AUD-RUNNING-TOTAL  PIC 9(9)V99.
