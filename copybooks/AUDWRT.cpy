@@ -0,0 +1,9 @@
+      *****************************************************************
+      * AUDWRT - stamp the current date/time on AUDIT-RECORD and write
+      * it. The caller moves AUD-PROGRAM, AUD-CUST-ID, AUD-CUST-NAME,
+      * AUD-AMOUNT, AUD-DISCOUNT and AUD-RUNNING-TOTAL before calling.
+      *****************************************************************
+       7300-WRITE-AUDIT-RECORD.
+           ACCEPT AUD-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT AUD-RUN-TIME FROM TIME
+           WRITE AUDIT-RECORD.
