@@ -0,0 +1,14 @@
+      *****************************************************************
+      * BALFWD - balance-forward record for SALESREPORT's MTD/YTD
+      * totals. One record, rewritten at the end of every run. A run
+      * date ahead of the stored date by a calendar month/year rolls
+      * the corresponding total back to zero before the new run's
+      * total is added in.
+      *****************************************************************
+       01  BALANCE-FORWARD-RECORD.
+           05  BF-LAST-RUN-DATE.
+               10  BF-RUN-YYYY    PIC 9(4).
+               10  BF-RUN-MM      PIC 9(2).
+               10  BF-RUN-DD      PIC 9(2).
+           05  BF-MTD-TOTAL       PIC 9(9)V99.
+           05  BF-YTD-TOTAL       PIC 9(9)V99.
