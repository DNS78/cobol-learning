@@ -0,0 +1,21 @@
+      *****************************************************************
+      * CHKPT - SALESREPORT restart checkpoint. Written after every
+      * customer break so a mid-run abend can resume just after the
+      * last customer whose subtotal was printed instead of
+      * reprocessing the whole transaction file. Cleared (emptied) once
+      * a run finishes the file successfully.
+      * CK-TOPN-* carries the top 5 sales-by-amount table as of the
+      * checkpoint so a restart's ranking still reflects sales from
+      * before the checkpoint, not just the records reprocessed after
+      * it.
+      *****************************************************************
+       01  CHECKPOINT-RECORD.
+           05  CK-RECORDS-PROCESSED   PIC 9(7).
+           05  CK-TOTAL               PIC 9(7)V99.
+           05  CK-HIGH-SALES          PIC 9(7)V99.
+           05  CK-LOW-SALES           PIC 9(7)V99.
+           05  CK-TOPN-COUNT          PIC 9(3).
+           05  CK-TOPN-ENTRY          OCCURS 5 TIMES.
+               10  CK-TOPN-CUST-ID    PIC X(6).
+               10  CK-TOPN-CUST-NAME  PIC X(20).
+               10  CK-TOPN-AMOUNT     PIC 9(7)V99.
