@@ -0,0 +1,9 @@
+      *****************************************************************
+      * CURRATE - currency conversion rate file record layout.
+      * One row per currency code, giving the multiplier that converts
+      * one unit of that currency into the reporting currency (USD).
+      * Rates are maintained by updating this file, not the program.
+      *****************************************************************
+       01  CURRENCY-RATE-RECORD.
+           05  CR-CURRENCY-CODE   PIC X(3).
+           05  CR-RATE-TO-USD     PIC 9(3)V9(6).
