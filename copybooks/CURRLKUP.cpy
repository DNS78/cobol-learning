@@ -0,0 +1,19 @@
+      *****************************************************************
+      * CURRLKUP - convert WS-AMOUNT-FOR-CONVERT in WS-CURRENCY-CODE
+      * into WS-CONVERTED-AMOUNT (reporting currency, USD) using the
+      * loaded WS-CURRENCY-TABLE. When the code isn't in the table the
+      * amount passes through unconverted and WS-CURR-FOUND-SW is left
+      * 'N' so the caller can flag it.
+      *****************************************************************
+       7500-CONVERT-TO-REPORTING-CCY.
+           MOVE WS-AMOUNT-FOR-CONVERT TO WS-CONVERTED-AMOUNT
+           MOVE 'N' TO WS-CURR-FOUND-SW
+           PERFORM VARYING WS-CURR-IDX FROM 1 BY 1
+                   UNTIL WS-CURR-IDX > WS-CURR-COUNT
+               IF WS-CURRENCY-CODE = WS-CURR-CODE(WS-CURR-IDX)
+                   MULTIPLY WS-AMOUNT-FOR-CONVERT
+                       BY WS-CURR-RATE(WS-CURR-IDX)
+                       GIVING WS-CONVERTED-AMOUNT ROUNDED
+                   SET WS-CURR-FOUND TO TRUE
+               END-IF
+           END-PERFORM.
