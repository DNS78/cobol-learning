@@ -0,0 +1,34 @@
+      *****************************************************************
+      * CURRLOAD - load the CURRATE file into the WS-CURRENCY-TABLE.
+      * Requires CURRENCY-RATE-FILE opened via a SELECT/FD built from
+      * the CURRATE copybook, and the CURRTBL/CURRWORK copybooks in
+      * WORKING-STORAGE.
+      *****************************************************************
+       7400-LOAD-CURRENCY-TABLE.
+           OPEN INPUT CURRENCY-RATE-FILE
+           IF WS-CURRRATE-STATUS NOT = '00'
+               DISPLAY 'UNABLE TO OPEN CURRATE, STATUS='
+                   WS-CURRRATE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM UNTIL WS-END-OF-CURRRATE
+               READ CURRENCY-RATE-FILE
+                   AT END
+                       SET WS-END-OF-CURRRATE TO TRUE
+                   NOT AT END
+                       IF WS-CURR-COUNT >= 20
+                           DISPLAY 'CURRATE HAS MORE THAN 20 RATES, '
+                               'TABLE IS FULL'
+                           MOVE 16 TO RETURN-CODE
+                           STOP RUN
+                       END-IF
+                       ADD 1 TO WS-CURR-COUNT
+                       SET WS-CURR-IDX TO WS-CURR-COUNT
+                       MOVE CR-CURRENCY-CODE TO
+                           WS-CURR-CODE(WS-CURR-IDX)
+                       MOVE CR-RATE-TO-USD TO
+                           WS-CURR-RATE(WS-CURR-IDX)
+               END-READ
+           END-PERFORM
+           CLOSE CURRENCY-RATE-FILE.
