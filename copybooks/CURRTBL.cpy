@@ -0,0 +1,11 @@
+      *****************************************************************
+      * CURRTBL - in-memory currency-rate table, loaded from the
+      * CURRATE file at start of run. Shared shape for any program
+      * that needs to convert an amount into the reporting currency.
+      *****************************************************************
+       01  WS-CURRENCY-TABLE.
+           05  WS-CURR-COUNT      PIC 9(3) VALUE 0.
+           05  WS-CURR-ENTRY OCCURS 20 TIMES
+                   INDEXED BY WS-CURR-IDX.
+               10  WS-CURR-CODE       PIC X(3).
+               10  WS-CURR-RATE       PIC 9(3)V9(6).
