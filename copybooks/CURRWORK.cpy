@@ -0,0 +1,14 @@
+      *****************************************************************
+      * CURRWORK - working-storage fields shared by any program that
+      * loads the CURRATE table and converts an amount to the
+      * reporting currency (USD).
+      *****************************************************************
+       01  WS-CURRENCY-CODE       PIC X(3)    VALUE 'USD'.
+       01  WS-AMOUNT-FOR-CONVERT  PIC 9(9)V99 VALUE 0.
+       01  WS-CONVERTED-AMOUNT    PIC 9(9)V99 VALUE 0.
+
+       01  WS-CURRRATE-STATUS     PIC X(2).
+       01  WS-CURRRATE-EOF-SW     PIC X       VALUE 'N'.
+           88  WS-END-OF-CURRRATE            VALUE 'Y'.
+       01  WS-CURR-FOUND-SW       PIC X       VALUE 'N'.
+           88  WS-CURR-FOUND                 VALUE 'Y'.
