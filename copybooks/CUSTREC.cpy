@@ -0,0 +1,22 @@
+      *****************************************************************
+      * CUSTREC - shared customer record layout.
+      * Included by CUSTOMERS (customer master) and SALESREPORT
+      * (customer identity carried on each sales record) so a customer
+      * record has one shape everywhere it appears.
+      * CUST-TYPE feeds the DISCRATE lookup (R = retail, W =
+      * wholesale) so discounting stays keyed off the customer record
+      * instead of a separate customer-type file.
+      * CUST-CURRENCY is the ISO code CUST-BALANCE is denominated in;
+      * it feeds the CURRATE lookup so amounts can be converted to the
+      * reporting currency.
+      * CUST-BALANCE carries an explicit separate sign so a source
+      * feed can deliver a negative balance and have CUSTOMERS' edit
+      * checks actually catch it (an unsigned field cannot).
+      *****************************************************************
+       01  CUST-RECORD.
+           05  CUST-ID           PIC X(6).
+           05  CUST-NAME         PIC X(20).
+           05  CUST-REGION       PIC X(10).
+           05  CUST-TYPE         PIC X(1).
+           05  CUST-CURRENCY     PIC X(3).
+           05  CUST-BALANCE      PIC S9(7)V99 SIGN IS TRAILING SEPARATE.
