@@ -0,0 +1,18 @@
+      *****************************************************************
+      * DISCLKUP - look up WS-DISCOUNT-PCT for WS-ORDER-AMOUNT and
+      * WS-CUST-TYPE against the loaded WS-DISCOUNT-TABLE. Leaves
+      * WS-DISCOUNT-PCT at zero, with WS-RATE-FOUND-SW 'N', when no
+      * band/customer-type row matches.
+      *****************************************************************
+       7200-LOOKUP-DISCOUNT-RATE.
+           MOVE 0 TO WS-DISCOUNT-PCT
+           MOVE 'N' TO WS-RATE-FOUND-SW
+           PERFORM VARYING WS-DISC-IDX FROM 1 BY 1
+                   UNTIL WS-DISC-IDX > WS-DISC-COUNT
+               IF WS-CUST-TYPE = WS-DISC-CUST-TYPE(WS-DISC-IDX)
+                   AND WS-ORDER-AMOUNT >= WS-DISC-MIN-AMT(WS-DISC-IDX)
+                   AND WS-ORDER-AMOUNT <= WS-DISC-MAX-AMT(WS-DISC-IDX)
+                   MOVE WS-DISC-PCT(WS-DISC-IDX) TO WS-DISCOUNT-PCT
+                   SET WS-RATE-FOUND TO TRUE
+               END-IF
+           END-PERFORM.
