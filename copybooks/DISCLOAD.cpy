@@ -0,0 +1,40 @@
+      *****************************************************************
+      * DISCLOAD - load the DISCRATE file into the WS-DISCOUNT-TABLE.
+      * Requires DISCOUNT-RATE-FILE opened via a SELECT/FD built from
+      * the DISCRATE copybook, and the DISCTBL/DISCWORK copybooks in
+      * WORKING-STORAGE.
+      *****************************************************************
+       7100-LOAD-DISCOUNT-TABLE.
+           OPEN INPUT DISCOUNT-RATE-FILE
+           IF WS-DISCRATE-STATUS NOT = '00'
+               DISPLAY 'UNABLE TO OPEN DISCRATE, STATUS='
+                   WS-DISCRATE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM UNTIL WS-END-OF-DISCRATE
+               READ DISCOUNT-RATE-FILE
+                   AT END
+                       SET WS-END-OF-DISCRATE TO TRUE
+                   NOT AT END
+                       IF WS-DISC-COUNT >= 20
+                           DISPLAY 'DISCRATE HAS MORE THAN 20 RATES, '
+                               'TABLE IS FULL'
+                           MOVE 16 TO RETURN-CODE
+                           STOP RUN
+                       END-IF
+                       ADD 1 TO WS-DISC-COUNT
+                       SET WS-DISC-IDX TO WS-DISC-COUNT
+                       MOVE DR-ORDER-BAND TO
+                           WS-DISC-BAND(WS-DISC-IDX)
+                       MOVE DR-CUST-TYPE TO
+                           WS-DISC-CUST-TYPE(WS-DISC-IDX)
+                       MOVE DR-MIN-AMOUNT TO
+                           WS-DISC-MIN-AMT(WS-DISC-IDX)
+                       MOVE DR-MAX-AMOUNT TO
+                           WS-DISC-MAX-AMT(WS-DISC-IDX)
+                       MOVE DR-DISCOUNT-PCT TO
+                           WS-DISC-PCT(WS-DISC-IDX)
+               END-READ
+           END-PERFORM
+           CLOSE DISCOUNT-RATE-FILE.
