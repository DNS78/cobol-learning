@@ -0,0 +1,12 @@
+      *****************************************************************
+      * DISCRATE - discount-rate file record layout.
+      * One row per order-size band / customer-type combination.
+      * Rates are maintained by updating this file, not the program,
+      * so pricing changes each quarter do not require a recompile.
+      *****************************************************************
+       01  DISC-RATE-RECORD.
+           05  DR-ORDER-BAND      PIC X(1).
+           05  DR-CUST-TYPE       PIC X(1).
+           05  DR-MIN-AMOUNT      PIC 9(7)V99.
+           05  DR-MAX-AMOUNT      PIC 9(7)V99.
+           05  DR-DISCOUNT-PCT    PIC 9V999.
