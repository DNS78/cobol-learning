@@ -0,0 +1,14 @@
+      *****************************************************************
+      * DISCTBL - in-memory discount-rate table, loaded from the
+      * DISCRATE file at start of run. Shared shape for any program
+      * that needs to look up a band/customer-type discount rate.
+      *****************************************************************
+       01  WS-DISCOUNT-TABLE.
+           05  WS-DISC-COUNT      PIC 9(3) VALUE 0.
+           05  WS-DISC-ENTRY OCCURS 20 TIMES
+                   INDEXED BY WS-DISC-IDX.
+               10  WS-DISC-BAND       PIC X(1).
+               10  WS-DISC-CUST-TYPE  PIC X(1).
+               10  WS-DISC-MIN-AMT    PIC 9(7)V99.
+               10  WS-DISC-MAX-AMT    PIC 9(7)V99.
+               10  WS-DISC-PCT        PIC 9V999.
