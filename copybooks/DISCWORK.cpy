@@ -0,0 +1,13 @@
+      *****************************************************************
+      * DISCWORK - working-storage fields shared by any program that
+      * loads the DISCRATE table and looks up a discount rate.
+      *****************************************************************
+       01  WS-CUST-TYPE          PIC X(1)    VALUE 'R'.
+       01  WS-ORDER-AMOUNT       PIC 9(7)V99 VALUE 0.
+       01  WS-DISCOUNT-PCT       PIC 9V999   VALUE 0.
+
+       01  WS-DISCRATE-STATUS    PIC X(2).
+       01  WS-DISCRATE-EOF-SW    PIC X       VALUE 'N'.
+           88  WS-END-OF-DISCRATE           VALUE 'Y'.
+       01  WS-RATE-FOUND-SW      PIC X       VALUE 'N'.
+           88  WS-RATE-FOUND                VALUE 'Y'.
