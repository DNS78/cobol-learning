@@ -0,0 +1,9 @@
+      *****************************************************************
+      * GLREC - general ledger feed record layout, one row per posted
+      * total, in the layout the GL interface's nightly upload expects.
+      *****************************************************************
+       01  GL-RECORD.
+           05  GL-ACCOUNT-CODE    PIC X(10).
+           05  GL-AMOUNT          PIC 9(9)V99.
+           05  GL-DR-CR-IND       PIC X(1).
+           05  GL-RUN-DATE        PIC 9(8).
