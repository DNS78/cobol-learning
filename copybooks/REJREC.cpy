@@ -0,0 +1,13 @@
+      *****************************************************************
+      * REJREC - reject record layout for amounts that fail CUSTOMERS'
+      * edit checks (numeric, non-negative, non-zero). The raw amount
+      * is kept alphanumeric (wide enough for CUST-BALANCE's trailing
+      * sign character) so a garbled value can still be written out
+      * for review.
+      *****************************************************************
+       01  REJECT-RECORD.
+           05  REJ-CUST-ID        PIC X(6).
+           05  REJ-CUST-NAME      PIC X(20).
+           05  REJ-RAW-AMOUNT     PIC X(10).
+           05  REJ-REASON-CODE    PIC X(2).
+           05  REJ-REASON-TEXT    PIC X(30).
