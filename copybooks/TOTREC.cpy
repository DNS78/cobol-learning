@@ -0,0 +1,13 @@
+      *****************************************************************
+      * TOTREC - end-of-run total record, one per program per run,
+      * written to the shared TOTALS file so a downstream program can
+      * tie CUSTOMERS' total against SALESREPORT's total for the same
+      * day's business. TOT-TOTAL-SALES is the gross, currency-
+      * converted total for the run -- before any per-customer
+      * discount -- since that is the one figure both programs can
+      * derive independently and have agree.
+      *****************************************************************
+       01  TOTALS-RECORD.
+           05  TOT-PROGRAM        PIC X(12).
+           05  TOT-RUN-DATE       PIC 9(8).
+           05  TOT-TOTAL-SALES    PIC 9(9)V99.
