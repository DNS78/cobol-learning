@@ -0,0 +1,6 @@
+      *****************************************************************
+      * TOTWRT - write the current TOTALS-RECORD. The caller moves
+      * TOT-PROGRAM, TOT-RUN-DATE and TOT-TOTAL-SALES before calling.
+      *****************************************************************
+       7600-WRITE-TOTALS-RECORD.
+           WRITE TOTALS-RECORD.
