@@ -1,39 +1,259 @@
-IDENTIFICATION DIVISION.
+      *****************************************************************
+      * PROGRAM-ID : CUSTOMERS
+      * Reads the customer master file and accumulates total sales.
+      *
+      * Change history
+      *   2026-08-08  Replaced hardcoded customer MOVEs with a real
+      *               customer master file, indexed by customer ID.
+      *   2026-08-08  Switched the master record to the shared CUSTREC
+      *               copybook.
+      *   2026-08-08  Each customer's amount is now run through the
+      *               DISCRATE discount lookup before it is added to
+      *               WS-TOTAL-SALES, so the total reflects the
+      *               discount the account actually gets.
+      *   2026-08-08  Every posted sale is journaled to the AUDIT file
+      *               so a bad total can be traced back to a record.
+      *   2026-08-08  Incoming balances are edited (numeric, non-zero,
+      *               non-negative) before posting; failures go to the
+      *               REJECT file with a reason code instead of into
+      *               WS-TOTAL-SALES.
+      *   2026-08-08  Each customer's net amount is converted from its
+      *               own CUST-CURRENCY into the reporting currency
+      *               (USD) via the CURRATE table before it is added
+      *               to WS-TOTAL-SALES, so mixed-currency accounts
+      *               still roll up into one total.
+      *   2026-08-08  WS-TOTAL-SALES is now also posted to the shared
+      *               TOTALS file at end of run, so RECONCILE can tie
+      *               it out against SALESREPORT's total for the same
+      *               day's business.
+      *   2026-08-08  The TOTALS record now carries the gross (pre-
+      *               discount), currency-converted total instead of
+      *               the discounted WS-TOTAL-SALES -- SALESREPORT has
+      *               no per-customer discount to apply against its
+      *               transaction feed, so gross sales is the only
+      *               figure both programs can compute the same way.
+      *               WS-TOTAL-SALES (net of discount) is unchanged and
+      *               still drives the console total. CUST-BALANCE is
+      *               now signed so a negative source balance actually
+      *               fails the zero-or-negative edit check instead of
+      *               being unrepresentable; WS-AMOUNT/WS-DISCOUNT/
+      *               WS-NET-AMOUNT widened to match CUST-BALANCE's
+      *               PIC 9(7)V99 magnitude.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. CUSTOMERS.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER-FILE ASSIGN TO 'CUSTMAST'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS WS-CUSTMAST-STATUS.
+
+           SELECT DISCOUNT-RATE-FILE ASSIGN TO 'DISCRATE'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DISCRATE-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO 'AUDIT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT REJECT-FILE ASSIGN TO 'REJECTS'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECT-STATUS.
+
+           SELECT CURRENCY-RATE-FILE ASSIGN TO 'CURRATE'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CURRRATE-STATUS.
+
+           SELECT TOTALS-FILE ASSIGN TO 'TOTALS'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TOTALS-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY CUSTREC.
+
+       FD  DISCOUNT-RATE-FILE
+           RECORDING MODE IS F.
+           COPY DISCRATE.
+
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+           COPY AUDREC.
+
+       FD  REJECT-FILE
+           RECORDING MODE IS F.
+           COPY REJREC.
+
+       FD  CURRENCY-RATE-FILE
+           RECORDING MODE IS F.
+           COPY CURRATE.
+
+       FD  TOTALS-FILE
+           RECORDING MODE IS F.
+           COPY TOTREC.
+
        WORKING-STORAGE SECTION.
-       01 WS-CUSTOMER-NAME   PIC X(20).
-       01 WS-AMOUNT          PIC 9(5)V99.
-       01 WS-TOTAL-SALES     PIC 9(7)V99 VALUE 0.
+       01  WS-CUSTOMER-NAME      PIC X(20).
+       01  WS-AMOUNT             PIC 9(7)V99.
+       01  WS-DISCOUNT           PIC 9(7)V99.
+       01  WS-NET-AMOUNT         PIC 9(7)V99.
+       01  WS-TOTAL-SALES        PIC 9(7)V99 VALUE 0.
+       01  WS-TOTAL-GROSS-SALES  PIC 9(7)V99 VALUE 0.
+       01  WS-GROSS-CONVERTED    PIC 9(7)V99 VALUE 0.
+       01  WS-CUSTMAST-STATUS    PIC X(2).
+       01  WS-EOF-SWITCH         PIC X       VALUE 'N'.
+           88  WS-END-OF-CUSTMAST     VALUE 'Y'.
+       01  WS-AUDIT-STATUS       PIC X(2).
+       01  WS-REJECT-STATUS      PIC X(2).
+       01  WS-AMOUNT-VALID-SW    PIC X       VALUE 'Y'.
+           88  WS-AMOUNT-VALID        VALUE 'Y'.
+           88  WS-AMOUNT-INVALID      VALUE 'N'.
+       01  WS-TOTALS-STATUS      PIC X(2).
+       01  WS-RUN-DATE-NUM       PIC 9(8) VALUE 0.
 
-       PROCEDURE DIVISION.
-           MOVE 'ACME CORP'  TO WS-CUSTOMER-NAME
-           MOVE 1500.00      TO WS-AMOUNT
-           DISPLAY 'Customer : ' WS-CUSTOMER-NAME
-           DISPLAY 'Amount   : ' WS-AMOUNT
-           ADD WS-AMOUNT TO WS-TOTAL-SALES
-
-           MOVE 'GLOBEX'     TO WS-CUSTOMER-NAME
-           MOVE 2750.50      TO WS-AMOUNT
-           DISPLAY 'Customer : ' WS-CUSTOMER-NAME
-           DISPLAY 'Amount   : ' WS-AMOUNT
-           ADD WS-AMOUNT TO WS-TOTAL-SALES
-
-           MOVE 'INITECH'    TO WS-CUSTOMER-NAME
-           MOVE 890.75       TO WS-AMOUNT
-           DISPLAY 'Customer : ' WS-CUSTOMER-NAME
-           DISPLAY 'Amount   : ' WS-AMOUNT
-           ADD WS-AMOUNT TO WS-TOTAL-SALES
-
-           MOVE 'ROLEX'      TO WS-CUSTOMER-NAME
-           MOVE 5000         TO WS-AMOUNT
-           DISPLAY 'Customer : 'WS-CUSTOMER-NAME
-           DISPLAY 'Amount   : 'WS-AMOUNT
-           ADD WS-AMOUNT TO WS-TOTAL-SALES
+       COPY DISCWORK.
+       COPY DISCTBL.
+       COPY CURRWORK.
+       COPY CURRTBL.
 
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-OPEN-FILES
+           PERFORM 7100-LOAD-DISCOUNT-TABLE
+           PERFORM 7400-LOAD-CURRENCY-TABLE
+           PERFORM 2000-READ-CUSTMAST
+           PERFORM UNTIL WS-END-OF-CUSTMAST
+               PERFORM 3000-PROCESS-CUSTOMER
+               PERFORM 2000-READ-CUSTMAST
+           END-PERFORM
+           PERFORM 7700-POST-TOTALS-RECORD
+           PERFORM 8000-CLOSE-FILES
            DISPLAY '----------------------------'
            DISPLAY 'Total Sales : ' WS-TOTAL-SALES
            STOP RUN.
+
+       1000-OPEN-FILES.
+           ACCEPT WS-RUN-DATE-NUM FROM DATE YYYYMMDD
+           OPEN INPUT CUSTOMER-MASTER-FILE
+           IF WS-CUSTMAST-STATUS NOT = '00'
+               DISPLAY 'CUSTOMERS: UNABLE TO OPEN CUSTMAST, STATUS='
+                   WS-CUSTMAST-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT AUDIT-FILE
+           IF WS-AUDIT-STATUS NOT = '00'
+               DISPLAY 'CUSTOMERS: UNABLE TO OPEN AUDIT, STATUS='
+                   WS-AUDIT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT REJECT-FILE
+           IF WS-REJECT-STATUS NOT = '00'
+               DISPLAY 'CUSTOMERS: UNABLE TO OPEN REJECTS, STATUS='
+                   WS-REJECT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT TOTALS-FILE
+           IF WS-TOTALS-STATUS NOT = '00'
+               DISPLAY 'CUSTOMERS: UNABLE TO OPEN TOTALS, STATUS='
+                   WS-TOTALS-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       2000-READ-CUSTMAST.
+           READ CUSTOMER-MASTER-FILE
+               AT END
+                   SET WS-END-OF-CUSTMAST TO TRUE
+           END-READ.
+
+       3000-PROCESS-CUSTOMER.
+           MOVE CUST-NAME    TO WS-CUSTOMER-NAME
+           PERFORM 3100-VALIDATE-AMOUNT
+           IF WS-AMOUNT-INVALID
+               PERFORM 3900-WRITE-REJECT
+           ELSE
+               MOVE CUST-BALANCE TO WS-AMOUNT
+               MOVE CUST-TYPE    TO WS-CUST-TYPE
+               MOVE WS-AMOUNT    TO WS-ORDER-AMOUNT
+               PERFORM 7200-LOOKUP-DISCOUNT-RATE
+               MULTIPLY WS-AMOUNT BY WS-DISCOUNT-PCT GIVING WS-DISCOUNT
+               SUBTRACT WS-DISCOUNT FROM WS-AMOUNT GIVING WS-NET-AMOUNT
+               DISPLAY 'Customer : ' WS-CUSTOMER-NAME
+               DISPLAY 'Amount   : ' WS-AMOUNT ' ' CUST-CURRENCY
+               DISPLAY 'Discount : ' WS-DISCOUNT
+               DISPLAY 'Net Amt  : ' WS-NET-AMOUNT
+
+               MOVE CUST-CURRENCY  TO WS-CURRENCY-CODE
+               MOVE WS-AMOUNT      TO WS-AMOUNT-FOR-CONVERT
+               PERFORM 7500-CONVERT-TO-REPORTING-CCY
+               IF NOT WS-CURR-FOUND
+                   DISPLAY 'CUSTOMERS: NO RATE FOR ' CUST-CURRENCY
+                       ', POSTED UNCONVERTED'
+               END-IF
+               MOVE WS-CONVERTED-AMOUNT TO WS-GROSS-CONVERTED
+               ADD WS-GROSS-CONVERTED TO WS-TOTAL-GROSS-SALES
+
+               MOVE WS-NET-AMOUNT  TO WS-AMOUNT-FOR-CONVERT
+               PERFORM 7500-CONVERT-TO-REPORTING-CCY
+               DISPLAY 'Net USD  : ' WS-CONVERTED-AMOUNT
+               ADD WS-CONVERTED-AMOUNT TO WS-TOTAL-SALES
+
+               MOVE 'CUSTOMERS'    TO AUD-PROGRAM
+               MOVE CUST-ID        TO AUD-CUST-ID
+               MOVE WS-CUSTOMER-NAME TO AUD-CUST-NAME
+               MOVE WS-AMOUNT      TO AUD-AMOUNT
+               MOVE CUST-CURRENCY  TO AUD-CURRENCY
+               MOVE WS-DISCOUNT    TO AUD-DISCOUNT
+               MOVE WS-TOTAL-SALES TO AUD-RUNNING-TOTAL
+               PERFORM 7300-WRITE-AUDIT-RECORD
+           END-IF.
+
+       3100-VALIDATE-AMOUNT.
+           SET WS-AMOUNT-VALID TO TRUE
+           IF CUST-BALANCE NOT NUMERIC
+               SET WS-AMOUNT-INVALID TO TRUE
+               MOVE 'NN' TO REJ-REASON-CODE
+               MOVE 'AMOUNT IS NOT NUMERIC' TO REJ-REASON-TEXT
+           ELSE
+               IF CUST-BALANCE <= 0
+                   SET WS-AMOUNT-INVALID TO TRUE
+                   MOVE 'ZA' TO REJ-REASON-CODE
+                   MOVE 'AMOUNT IS ZERO OR NEGATIVE' TO REJ-REASON-TEXT
+               END-IF
+           END-IF.
+
+       3900-WRITE-REJECT.
+           MOVE CUST-ID          TO REJ-CUST-ID
+           MOVE WS-CUSTOMER-NAME TO REJ-CUST-NAME
+           MOVE CUST-BALANCE     TO REJ-RAW-AMOUNT
+           DISPLAY 'REJECTED : ' WS-CUSTOMER-NAME
+               ' REASON=' REJ-REASON-CODE
+           WRITE REJECT-RECORD.
+
+       7700-POST-TOTALS-RECORD.
+           MOVE 'CUSTOMERS'    TO TOT-PROGRAM
+           MOVE WS-RUN-DATE-NUM TO TOT-RUN-DATE
+           MOVE WS-TOTAL-GROSS-SALES TO TOT-TOTAL-SALES
+           PERFORM 7600-WRITE-TOTALS-RECORD.
+
+       8000-CLOSE-FILES.
+           CLOSE CUSTOMER-MASTER-FILE
+           CLOSE AUDIT-FILE
+           CLOSE REJECT-FILE
+           CLOSE TOTALS-FILE.
+
+       COPY DISCLOAD.
+       COPY DISCLKUP.
+       COPY CURRLOAD.
+       COPY CURRLKUP.
+       COPY AUDWRT.
+       COPY TOTWRT.
