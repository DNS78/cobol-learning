@@ -1,29 +1,65 @@
-IDENTIFICATION DIVISION.
+      *****************************************************************
+      * PROGRAM-ID : DISCOUNT
+      *
+      * Change history
+      *   2026-08-08  Discount rate is now looked up from the DISCRATE
+      *               table (order-size band x customer type) instead
+      *               of the single hardcoded 10%-over-1000 rule.
+      *   2026-08-08  Table load/lookup logic moved into the shared
+      *               DISCLOAD/DISCLKUP copybooks so CUSTOMERS applies
+      *               the same discount rules per customer.
+      *   2026-08-08  The order now carries a currency code
+      *               (WS-CURRENCY-CODE, shared with CUSTOMERS and
+      *               SALESREPORT via CURRWORK) alongside its amount.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. DISCOUNT.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DISCOUNT-RATE-FILE ASSIGN TO 'DISCRATE'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DISCRATE-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  DISCOUNT-RATE-FILE
+           RECORDING MODE IS F.
+           COPY DISCRATE.
+
        WORKING-STORAGE SECTION.
-       01 WS-PRICE         PIC 9(5)V99 VALUE 299.99.
-       01 WS-QUANTITY      PIC 9(3)    VALUE 2.
-       01 WS-TOTAL         PIC 9(7)V99 VALUE 0.
-       01 WS-DISCOUNT      PIC 9(5)V99 VALUE 0.
-       01 WS-FINAL-TOTAL   PIC 9(7)V99 VALUE 0.
+       01 WS-PRICE          PIC 9(5)V99 VALUE 299.99.
+       01 WS-QUANTITY       PIC 9(3)    VALUE 2.
+       01 WS-TOTAL          PIC 9(7)V99 VALUE 0.
+       01 WS-DISCOUNT       PIC 9(5)V99 VALUE 0.
+       01 WS-FINAL-TOTAL    PIC 9(7)V99 VALUE 0.
+
+       COPY DISCWORK.
+       COPY DISCTBL.
+       COPY CURRWORK.
 
        PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 7100-LOAD-DISCOUNT-TABLE
            MULTIPLY WS-PRICE BY WS-QUANTITY GIVING WS-TOTAL
-           
-           IF WS-TOTAL > 1000
-               DISPLAY 'Large order - 10% discount applied'
-               MULTIPLY WS-TOTAL BY 0.10 GIVING WS-DISCOUNT
-               SUBTRACT WS-DISCOUNT FROM WS-TOTAL GIVING WS-FINAL-TOTAL
-           ELSE 
-               DISPLAY 'Standard order - no discount'
-               MOVE WS-TOTAL TO WS-FINAL-TOTAL
+           MOVE WS-TOTAL TO WS-ORDER-AMOUNT
+           PERFORM 7200-LOOKUP-DISCOUNT-RATE
+           IF NOT WS-RATE-FOUND
+               DISPLAY 'DISCOUNT: NO RATE MATCHED, USING 0% DISCOUNT'
            END-IF
-           
+           PERFORM 4000-APPLY-DISCOUNT
+
+           DISPLAY 'Currency           :' WS-CURRENCY-CODE
            DISPLAY 'Subtotal           :' WS-TOTAL
+           DISPLAY 'Discount Pct       :' WS-DISCOUNT-PCT
            DISPLAY 'Discount           :' WS-DISCOUNT
            DISPLAY 'Final Total        :' WS-FINAL-TOTAL
            STOP RUN.
+
+       4000-APPLY-DISCOUNT.
+           MULTIPLY WS-TOTAL BY WS-DISCOUNT-PCT GIVING WS-DISCOUNT
+           SUBTRACT WS-DISCOUNT FROM WS-TOTAL GIVING WS-FINAL-TOTAL.
+
+       COPY DISCLOAD.
+       COPY DISCLKUP.
