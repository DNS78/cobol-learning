@@ -0,0 +1,67 @@
+//BATCHRUN JOB (ACCTNO),'DAILY SALES BATCH',CLASS=A,MSGCLASS=A,
+//             MSGLEVEL=(1,1)
+//*----------------------------------------------------------------
+//* NIGHTLY SALES BATCH WINDOW
+//* STEP010 CUSTOMERS   - LOADS CUSTMAST, APPLIES DISCOUNT, TOTALS
+//* STEP020 DISCOUNT    - STANDALONE ORDER DISCOUNT CALCULATION
+//* STEP030 SALESREPORT - PRINTS SALES REPORT, GL FEED, RECON INPUT
+//* STEP040 RECONCILE   - TIES OUT CUSTOMERS' TOTAL AGAINST
+//*                        SALESREPORT'S TOTAL FOR THE RUN
+//* EACH LATER STEP RUNS ONLY IF EVERY EARLIER STEP'S CONDITION CODE
+//* DID NOT INDICATE FAILURE (COND=(4,GE,stepname) SKIPS THE STEP
+//* WHEN THAT STEP'S RETURN CODE IS 4 OR HIGHER). A STEP BYPASSED BY
+//* COND HAS NO RETURN CODE OF ITS OWN, SO COND MUST NAME EVERY
+//* EARLIER STEP, NOT JUST THE IMMEDIATELY PRECEDING ONE, OR A
+//* FAILURE TWO OR MORE STEPS BACK WOULD BE MISSED.
+//*----------------------------------------------------------------
+//STEP010  EXEC PGM=CUSTOMERS
+//STEPLIB  DD DSN=BATCH.SALES.LOADLIB,DISP=SHR
+//CUSTMAST DD DSN=BATCH.SALES.CUSTMAST,DISP=SHR
+//DISCRATE DD DSN=BATCH.SALES.DISCRATE,DISP=SHR
+//CURRATE  DD DSN=BATCH.SALES.CURRATE,DISP=SHR
+//AUDIT    DD DSN=BATCH.SALES.AUDIT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=86,BLKSIZE=0)
+//REJECTS  DD DSN=BATCH.SALES.REJECTS,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=68,BLKSIZE=0)
+//TOTALS   DD DSN=BATCH.SALES.TOTALS,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=31,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=DISCOUNT,COND=(4,GE,STEP010)
+//STEPLIB  DD DSN=BATCH.SALES.LOADLIB,DISP=SHR
+//DISCRATE DD DSN=BATCH.SALES.DISCRATE,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=SALESREPORT,COND=((4,GE,STEP010),(4,GE,STEP020))
+//STEPLIB  DD DSN=BATCH.SALES.LOADLIB,DISP=SHR
+//SALESTXN DD DSN=BATCH.SALES.SALESTXN,DISP=SHR
+//SALESRPT DD DSN=BATCH.SALES.SALESRPT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=90,BLKSIZE=0)
+//AUDIT    DD DSN=BATCH.SALES.AUDIT,DISP=SHR
+//BALFWD   DD DSN=BATCH.SALES.BALFWD,
+//             DISP=SHR,
+//             DCB=(RECFM=FB,LRECL=30,BLKSIZE=0)
+//CHKPT    DD DSN=BATCH.SALES.CHKPT,
+//             DISP=SHR,
+//             DCB=(RECFM=FB,LRECL=212,BLKSIZE=0)
+//CURRATE  DD DSN=BATCH.SALES.CURRATE,DISP=SHR
+//TOTALS   DD DSN=BATCH.SALES.TOTALS,DISP=SHR
+//GLFEED   DD DSN=BATCH.SALES.GLFEED,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=30,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP040  EXEC PGM=RECONCILE,COND=((4,GE,STEP010),(4,GE,STEP020),
+//             (4,GE,STEP030))
+//STEPLIB  DD DSN=BATCH.SALES.LOADLIB,DISP=SHR
+//TOTALS   DD DSN=BATCH.SALES.TOTALS,DISP=SHR
+//SYSOUT   DD SYSOUT=*
