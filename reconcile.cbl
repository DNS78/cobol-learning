@@ -0,0 +1,130 @@
+      *****************************************************************
+      * PROGRAM-ID : RECONCILE
+      * Reads the shared TOTALS file (one record per program per run,
+      * written by CUSTOMERS and SALESREPORT) and reports a mismatch,
+      * with the delta, if the two programs' totals for the run don't
+      * tie out within WS-TOLERANCE.
+      *
+      * CUSTOMERS converts each customer's balance to the reporting
+      * currency once, from a single per-customer rate, while
+      * SALESREPORT converts and rounds each underlying transaction
+      * separately before summing (a customer's transactions are not
+      * guaranteed to share one currency, so SALESREPORT cannot convert
+      * an aggregate the way CUSTOMERS does). Rounding a sum of parts
+      * can legitimately land a cent or two away from rounding the
+      * whole, even when both figures are otherwise correct, so an
+      * exact-to-the-penny match is not a realistic bar -- WS-TOLERANCE
+      * absorbs that structural rounding drift and only flags deltas
+      * beyond it.
+      *
+      * Change history
+      *   2026-08-08  Initial version.
+      *   2026-08-09  Allow a small tolerance for rounding drift between
+      *               CUSTOMERS' aggregate currency conversion and
+      *               SALESREPORT's per-transaction conversion.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCILE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TOTALS-FILE ASSIGN TO 'TOTALS'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TOTALS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TOTALS-FILE
+           RECORDING MODE IS F.
+           COPY TOTREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-TOTALS-STATUS        PIC X(2).
+       01  WS-TOTALS-EOF-SW        PIC X       VALUE 'N'.
+           88  WS-END-OF-TOTALS               VALUE 'Y'.
+
+       01  WS-RUN-DATE             PIC 9(8)    VALUE 0.
+       01  WS-CUSTOMERS-TOTAL      PIC 9(9)V99 VALUE 0.
+       01  WS-SALESREPORT-TOTAL    PIC 9(9)V99 VALUE 0.
+       01  WS-DELTA                PIC S9(9)V99 VALUE 0.
+       01  WS-ABS-DELTA            PIC 9(9)V99  VALUE 0.
+       01  WS-TOLERANCE            PIC 9(9)V99  VALUE 0.05.
+
+       01  WS-FOUND-CUSTOMERS-SW   PIC X       VALUE 'N'.
+           88  WS-FOUND-CUSTOMERS             VALUE 'Y'.
+       01  WS-FOUND-SALESREPORT-SW PIC X       VALUE 'N'.
+           88  WS-FOUND-SALESREPORT           VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-OPEN-FILES
+           PERFORM 2000-READ-TOTALS
+           PERFORM UNTIL WS-END-OF-TOTALS
+               PERFORM 3000-PROCESS-TOTALS-RECORD
+               PERFORM 2000-READ-TOTALS
+           END-PERFORM
+           CLOSE TOTALS-FILE
+           PERFORM 4000-RECONCILE-TOTALS
+           STOP RUN.
+
+       1000-OPEN-FILES.
+           OPEN INPUT TOTALS-FILE
+           IF WS-TOTALS-STATUS NOT = '00'
+               DISPLAY 'RECONCILE: UNABLE TO OPEN TOTALS, STATUS='
+                   WS-TOTALS-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       2000-READ-TOTALS.
+           READ TOTALS-FILE
+               AT END
+                   SET WS-END-OF-TOTALS TO TRUE
+           END-READ.
+
+       3000-PROCESS-TOTALS-RECORD.
+           MOVE TOT-RUN-DATE TO WS-RUN-DATE
+           IF TOT-PROGRAM = 'CUSTOMERS'
+               MOVE TOT-TOTAL-SALES TO WS-CUSTOMERS-TOTAL
+               SET WS-FOUND-CUSTOMERS TO TRUE
+           ELSE
+               IF TOT-PROGRAM = 'SALESREPORT'
+                   MOVE TOT-TOTAL-SALES TO WS-SALESREPORT-TOTAL
+                   SET WS-FOUND-SALESREPORT TO TRUE
+               ELSE
+                   DISPLAY 'RECONCILE: UNKNOWN PROGRAM ON TOTALS '
+                       'RECORD: ' TOT-PROGRAM
+               END-IF
+           END-IF.
+
+       4000-RECONCILE-TOTALS.
+           IF NOT WS-FOUND-CUSTOMERS OR NOT WS-FOUND-SALESREPORT
+               DISPLAY 'RECONCILE: MISSING TOTALS, UNABLE TO RECONCILE'
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               SUBTRACT WS-SALESREPORT-TOTAL FROM WS-CUSTOMERS-TOTAL
+                   GIVING WS-DELTA
+               IF WS-DELTA < 0
+                   MULTIPLY WS-DELTA BY -1 GIVING WS-ABS-DELTA
+               ELSE
+                   MOVE WS-DELTA TO WS-ABS-DELTA
+               END-IF
+               DISPLAY 'RECONCILE: RUN DATE         : ' WS-RUN-DATE
+               DISPLAY 'RECONCILE: CUSTOMERS TOTAL  : '
+                   WS-CUSTOMERS-TOTAL
+               DISPLAY 'RECONCILE: SALESREPORT TOTAL: '
+                   WS-SALESREPORT-TOTAL
+               IF WS-DELTA = 0
+                   DISPLAY 'RECONCILE: TOTALS TIE OUT'
+               ELSE
+                   IF WS-ABS-DELTA <= WS-TOLERANCE
+                       DISPLAY 'RECONCILE: TOTALS TIE OUT WITHIN '
+                           'TOLERANCE, DELTA = ' WS-DELTA
+                   ELSE
+                       DISPLAY 'RECONCILE: *** MISMATCH *** DELTA = '
+                           WS-DELTA
+                       MOVE 8 TO RETURN-CODE
+                   END-IF
+               END-IF
+           END-IF.
