@@ -1,43 +1,660 @@
-IDENTIFICATION DIVISION.
-       PROGRAM-ID.SALESREPORT.
+      *****************************************************************
+      * PROGRAM-ID : SALESREPORT
+      *
+      * Change history
+      *   2026-08-08  Sales records now carry customer identity via
+      *               the shared CUSTREC copybook.
+      *   2026-08-08  Output is now a print-image report file (header,
+      *               column headings, page breaks) instead of console
+      *               DISPLAY lines.
+      *   2026-08-08  Reads real transaction records (SALESTXN), sorted
+      *               by customer, with a subtotal at each customer
+      *               break and a grand total at the end.
+      *   2026-08-08  Every posted sale is journaled to the AUDIT file,
+      *               appended after CUSTOMERS' entries for the run.
+      *   2026-08-08  MTD/YTD totals now carry forward across runs via
+      *               the BALFWD balance-forward file and print on the
+      *               grand totals section.
+      *   2026-08-08  Added a top 5 sales-by-amount ranking, kept as an
+      *               in-memory table sized and re-sorted as records
+      *               are processed rather than a second full sort.
+      *   2026-08-08  Checkpoints after every customer break so a
+      *               restart resumes past the last completed customer
+      *               instead of reprocessing the whole run.
+      *   2026-08-08  Each transaction now carries a currency code and
+      *               is converted to the reporting currency (USD) via
+      *               the CURRATE table before it feeds the detail
+      *               HIGH/LOW split, subtotals, grand totals, and top
+      *               5 ranking.
+      *   2026-08-08  WS-TOTAL is now also posted to the shared TOTALS
+      *               file at end of run, so RECONCILE can tie it out
+      *               against CUSTOMERS' total for the same day's
+      *               business.
+      *   2026-08-08  WS-TOTAL, WS-HIGH-SALES, and WS-LOW-SALES are
+      *               now also written to a GL feed file at end of
+      *               run, so the nightly GL upload can pick the
+      *               figures up instead of accounting re-keying them
+      *               from the job log.
+      *   2026-08-08  GL feed now posts only the HIGH and LOW sales
+      *               credit lines -- every sale falls into exactly
+      *               one of the two buckets, so WS-HIGH-SALES plus
+      *               WS-LOW-SALES already equals WS-TOTAL; posting
+      *               WS-TOTAL as a third credit line double-booked
+      *               every sale to the GL.
+      *   2026-08-08  The top 5 table now rides in the checkpoint
+      *               record and is restored on restart, so a resumed
+      *               run's ranking still reflects sales from before
+      *               the checkpoint instead of only the records
+      *               reprocessed after it.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SALESREPORT.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SALES-TXN-FILE ASSIGN TO 'SALESTXN'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SALESTXN-STATUS.
+
+           SELECT SORT-WORK-FILE ASSIGN TO 'SRTWORK'.
+
+           SELECT SALES-REPORT-FILE ASSIGN TO 'SALESRPT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SALESRPT-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO 'AUDIT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT BALANCE-FORWARD-FILE ASSIGN TO 'BALFWD'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BALFWD-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO 'CHKPT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHKPT-STATUS.
+
+           SELECT CURRENCY-RATE-FILE ASSIGN TO 'CURRATE'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CURRRATE-STATUS.
+
+           SELECT TOTALS-FILE ASSIGN TO 'TOTALS'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TOTALS-STATUS.
+
+           SELECT GL-EXPORT-FILE ASSIGN TO 'GLFEED'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GLFEED-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  SALES-TXN-FILE
+           RECORDING MODE IS F.
+       01  TXN-RECORD.
+           05  TXN-CUST-ID       PIC X(6).
+           05  TXN-CUST-NAME     PIC X(20).
+           05  TXN-CUST-REGION   PIC X(10).
+           05  TXN-CURRENCY      PIC X(3).
+           05  TXN-AMOUNT        PIC 9(5)V99.
+
+       SD  SORT-WORK-FILE.
+       01  SORT-RECORD.
+           05  SW-CUST-ID        PIC X(6).
+           05  SW-CUST-NAME      PIC X(20).
+           05  SW-CUST-REGION    PIC X(10).
+           05  SW-CURRENCY       PIC X(3).
+           05  SW-AMOUNT         PIC 9(5)V99.
+
+       FD  SALES-REPORT-FILE
+           RECORDING MODE IS F.
+       01  RPT-LINE                 PIC X(90).
+
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+           COPY AUDREC.
+
+       FD  BALANCE-FORWARD-FILE
+           RECORDING MODE IS F.
+           COPY BALFWD.
+
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+           COPY CHKPT.
+
+       FD  CURRENCY-RATE-FILE
+           RECORDING MODE IS F.
+           COPY CURRATE.
+
+       FD  TOTALS-FILE
+           RECORDING MODE IS F.
+           COPY TOTREC.
+
+       FD  GL-EXPORT-FILE
+           RECORDING MODE IS F.
+           COPY GLREC.
+
        WORKING-STORAGE SECTION.
-       01 WS-COUNTER        PIC 9(3)    VALUE 1.
        01 WS-AMOUNT         PIC 9(5)V99 VALUE 0.
        01 WS-TOTAL          PIC 9(7)V99 VALUE 0.
        01 WS-HIGH-SALES     PIC 9(7)V99 VALUE 0.
        01 WS-LOW-SALES      PIC 9(7)V99 VALUE 0.
+       01 WS-CUST-SUBTOTAL  PIC 9(7)V99 VALUE 0.
+
+       01 WS-TOP-N-TABLE.
+           05 WS-TOPN-COUNT  PIC 9(3) VALUE 0.
+           05 WS-TOPN-ENTRY  OCCURS 5 TIMES
+                              INDEXED BY WS-TOPN-IDX WS-TOPN-IDX2.
+               10 WS-TOPN-CUST-ID    PIC X(6).
+               10 WS-TOPN-CUST-NAME  PIC X(20).
+               10 WS-TOPN-AMOUNT     PIC 9(7)V99.
+       01 WS-TOPN-TEMP-ENTRY.
+           05 WS-TOPN-TEMP-CUST-ID   PIC X(6).
+           05 WS-TOPN-TEMP-CUST-NAME PIC X(20).
+           05 WS-TOPN-TEMP-AMOUNT    PIC 9(7)V99.
+       01 WS-CHKPT-TOPN-IDX  PIC 9(3) VALUE 0.
+
+       01 WS-SALESTXN-STATUS PIC X(2).
+       01 WS-SALESRPT-STATUS PIC X(2).
+       01 WS-AUDIT-STATUS    PIC X(2).
+       01 WS-BALFWD-STATUS   PIC X(2).
+       01 WS-CHKPT-STATUS    PIC X(2).
+       01 WS-TOTALS-STATUS   PIC X(2).
+       01 WS-GLFEED-STATUS   PIC X(2).
+
+       01 WS-GL-ACCT-HIGH    PIC X(10) VALUE '4001000000'.
+       01 WS-GL-ACCT-LOW     PIC X(10) VALUE '4002000000'.
+
+       01 WS-RECORDS-PROCESSED  PIC 9(7) VALUE 0.
+       01 WS-RESTART-SKIP-COUNT PIC 9(7) VALUE 0.
+
+       01 WS-RUN-DATE-YMD.
+           05 WS-RUN-YYYY    PIC 9(4).
+           05 WS-RUN-MM      PIC 9(2).
+           05 WS-RUN-DD      PIC 9(2).
+       01 WS-RUN-DATE-NUM REDEFINES WS-RUN-DATE-YMD PIC 9(8).
+
+       01 WS-TXN-EOF-SWITCH  PIC X       VALUE 'N'.
+           88 WS-END-OF-TXN            VALUE 'Y'.
+       01 WS-SORT-EOF-SWITCH PIC X       VALUE 'N'.
+           88 WS-END-OF-SORT           VALUE 'Y'.
+       01 WS-FIRST-RECORD-SW PIC X       VALUE 'Y'.
+           88 WS-FIRST-RECORD          VALUE 'Y'.
+
+       01 WS-PREV-CUST-ID    PIC X(6)   VALUE SPACES.
+       01 WS-PREV-CUST-NAME  PIC X(20)  VALUE SPACES.
+
+       01 WS-CURRENT-DATE.
+           05 WS-CD-YY       PIC 9(2).
+           05 WS-CD-MM       PIC 9(2).
+           05 WS-CD-DD       PIC 9(2).
+       01 WS-RUN-DATE-DISP   PIC X(8).
+
+       01 WS-PAGE-NO         PIC 9(3)  VALUE 1.
+       01 WS-LINE-COUNT      PIC 9(3)  VALUE 0.
+       01 WS-LINES-PER-PAGE  PIC 9(3)  VALUE 20.
+
+       01 WS-HEADING-1.
+           05 FILLER          PIC X(19) VALUE 'DAILY SALES REPORT'.
+           05 FILLER          PIC X(11) VALUE SPACES.
+           05 FILLER          PIC X(10) VALUE 'RUN DATE: '.
+           05 WH1-RUN-DATE    PIC X(8).
+           05 FILLER          PIC X(6)  VALUE SPACES.
+           05 FILLER          PIC X(6)  VALUE 'PAGE: '.
+           05 WH1-PAGE-NO     PIC ZZ9.
+
+       01 WS-HEADING-2.
+           05 FILLER          PIC X(10) VALUE 'CUST ID'.
+           05 FILLER          PIC X(22) VALUE 'CUSTOMER NAME'.
+           05 FILLER          PIC X(14) VALUE 'REGION'.
+           05 FILLER          PIC X(4)  VALUE 'CCY'.
+           05 FILLER          PIC X(12) VALUE 'AMOUNT'.
+           05 FILLER          PIC X(14) VALUE 'AMOUNT (USD)'.
+           05 FILLER          PIC X(6)  VALUE 'TYPE'.
+
+       01 WS-DETAIL-LINE.
+           05 WD-CUST-ID      PIC X(10).
+           05 WD-CUST-NAME    PIC X(22).
+           05 WD-REGION       PIC X(14).
+           05 WD-CURRENCY     PIC X(4).
+           05 WD-AMOUNT       PIC ZZZ,ZZZ,ZZ9.99.
+           05 FILLER          PIC X(4)  VALUE SPACES.
+           05 WD-AMOUNT-USD   PIC ZZZ,ZZZ,ZZ9.99.
+           05 FILLER          PIC X(2)  VALUE SPACES.
+           05 WD-TYPE         PIC X(6).
+
+       01 WS-SUBTOTAL-LINE.
+           05 FILLER          PIC X(14) VALUE '  SUBTOTAL -  '.
+           05 WSB-CUST-NAME   PIC X(20).
+           05 FILLER          PIC X(6)  VALUE SPACES.
+           05 WSB-AMOUNT      PIC ZZZ,ZZZ,ZZ9.99.
+
+       01 WS-TOTALS-LINE-1.
+           05 FILLER          PIC X(20) VALUE 'GRAND TOTAL SALES :'.
+           05 WT1-AMOUNT      PIC ZZZ,ZZZ,ZZ9.99.
+
+       01 WS-TOTALS-LINE-2.
+           05 FILLER          PIC X(20) VALUE 'HIGH SALES        :'.
+           05 WT2-AMOUNT      PIC ZZZ,ZZZ,ZZ9.99.
+
+       01 WS-TOTALS-LINE-3.
+           05 FILLER          PIC X(20) VALUE 'LOW SALES         :'.
+           05 WT3-AMOUNT      PIC ZZZ,ZZZ,ZZ9.99.
+
+       01 WS-TOTALS-LINE-4.
+           05 FILLER          PIC X(20) VALUE 'MONTH-TO-DATE      :'.
+           05 WT4-AMOUNT      PIC ZZZ,ZZZ,ZZ9.99.
+
+       01 WS-TOTALS-LINE-5.
+           05 FILLER          PIC X(20) VALUE 'YEAR-TO-DATE       :'.
+           05 WT5-AMOUNT      PIC ZZZ,ZZZ,ZZ9.99.
+
+       01 WS-TOPN-HEADING     PIC X(30) VALUE 'TOP 5 SALES BY AMOUNT'.
+
+       01 WS-TOPN-DETAIL-LINE.
+           05 FILLER          PIC X(5)  VALUE 'RANK '.
+           05 WTN-RANK        PIC Z9.
+           05 FILLER          PIC X(4)  VALUE SPACES.
+           05 WTN-CUST-ID     PIC X(10).
+           05 WTN-CUST-NAME   PIC X(22).
+           05 WTN-AMOUNT      PIC ZZZ,ZZZ,ZZ9.99.
+
+       COPY CUSTREC.
+       COPY CURRWORK.
+       COPY CURRTBL.
 
        PROCEDURE DIVISION.
-           PERFORM UNTIL WS-COUNTER > 6
-               EVALUATE WS-COUNTER
-                   WHEN 1 MOVE 1200.00 TO WS-AMOUNT
-                   WHEN 2 MOVE 450.00  TO WS-AMOUNT
-                   WHEN 3 MOVE 3200.00 TO WS-AMOUNT
-                   WHEN 4 MOVE 800.00  TO WS-AMOUNT
-                   WHEN 5 MOVE 2100.00 TO WS-AMOUNT
-                   WHEN 6 MOVE 600.00  TO WS-AMOUNT
-               END-EVALUATE
-
-               IF WS-AMOUNT > 1000
-                   DISPLAY 'HIGH SALE - Record ' WS-COUNTER
-                   ' Amount: ' WS-AMOUNT
-                   ADD WS-AMOUNT TO WS-HIGH-SALES
+       0000-MAIN.
+           PERFORM 1000-OPEN-REPORT
+           PERFORM 1200-READ-BALANCE-FORWARD
+           PERFORM 1300-READ-CHECKPOINT
+           PERFORM 7400-LOAD-CURRENCY-TABLE
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SW-CUST-ID
+               INPUT PROCEDURE IS 1500-RELEASE-TRANSACTIONS
+               OUTPUT PROCEDURE IS 7000-PROCESS-SORTED-RECORDS
+           PERFORM 6700-WRITE-BALANCE-FORWARD
+           PERFORM 7700-POST-TOTALS-RECORD
+           PERFORM 7800-WRITE-GL-EXPORT
+           PERFORM 9100-CLEAR-CHECKPOINT
+           PERFORM 9000-CLOSE-REPORT
+           STOP RUN.
+
+       1000-OPEN-REPORT.
+           ACCEPT WS-CURRENT-DATE FROM DATE
+           ACCEPT WS-RUN-DATE-YMD FROM DATE YYYYMMDD
+           STRING WS-CD-MM '/' WS-CD-DD '/' WS-CD-YY
+               DELIMITED BY SIZE INTO WS-RUN-DATE-DISP
+           OPEN OUTPUT SALES-REPORT-FILE
+           IF WS-SALESRPT-STATUS NOT = '00'
+               DISPLAY 'SALESREPORT: UNABLE TO OPEN SALESRPT, STATUS='
+                   WS-SALESRPT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-STATUS = '35'
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           IF WS-AUDIT-STATUS NOT = '00'
+               DISPLAY 'SALESREPORT: UNABLE TO OPEN AUDIT, STATUS='
+                   WS-AUDIT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN EXTEND TOTALS-FILE
+           IF WS-TOTALS-STATUS = '35'
+               OPEN OUTPUT TOTALS-FILE
+           END-IF
+           IF WS-TOTALS-STATUS NOT = '00'
+               DISPLAY 'SALESREPORT: UNABLE TO OPEN TOTALS, STATUS='
+                   WS-TOTALS-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT GL-EXPORT-FILE
+           IF WS-GLFEED-STATUS NOT = '00'
+               DISPLAY 'SALESREPORT: UNABLE TO OPEN GLFEED, STATUS='
+                   WS-GLFEED-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM 2000-PRINT-HEADINGS.
+
+       1200-READ-BALANCE-FORWARD.
+           OPEN INPUT BALANCE-FORWARD-FILE
+           IF WS-BALFWD-STATUS = '00'
+               READ BALANCE-FORWARD-FILE
+                   AT END
+                       MOVE ZEROS TO BALANCE-FORWARD-RECORD
+               END-READ
+               CLOSE BALANCE-FORWARD-FILE
+           ELSE
+               MOVE ZEROS TO BALANCE-FORWARD-RECORD
+           END-IF
+           IF BF-RUN-YYYY NOT = WS-RUN-YYYY
+               MOVE 0 TO BF-MTD-TOTAL
+               MOVE 0 TO BF-YTD-TOTAL
+           ELSE
+               IF BF-RUN-MM NOT = WS-RUN-MM
+                   MOVE 0 TO BF-MTD-TOTAL
+               END-IF
+           END-IF.
+
+       1300-READ-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHKPT-STATUS = '00'
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CK-RECORDS-PROCESSED TO WS-RECORDS-PROCESSED
+                       MOVE CK-RECORDS-PROCESSED
+                           TO WS-RESTART-SKIP-COUNT
+                       MOVE CK-TOTAL      TO WS-TOTAL
+                       MOVE CK-HIGH-SALES TO WS-HIGH-SALES
+                       MOVE CK-LOW-SALES  TO WS-LOW-SALES
+                       MOVE CK-TOPN-COUNT TO WS-TOPN-COUNT
+                       PERFORM VARYING WS-CHKPT-TOPN-IDX FROM 1 BY 1
+                           UNTIL WS-CHKPT-TOPN-IDX > WS-TOPN-COUNT
+                           MOVE CK-TOPN-CUST-ID(WS-CHKPT-TOPN-IDX)
+                               TO WS-TOPN-CUST-ID(WS-CHKPT-TOPN-IDX)
+                           MOVE CK-TOPN-CUST-NAME(WS-CHKPT-TOPN-IDX)
+                               TO WS-TOPN-CUST-NAME(WS-CHKPT-TOPN-IDX)
+                           MOVE CK-TOPN-AMOUNT(WS-CHKPT-TOPN-IDX)
+                               TO WS-TOPN-AMOUNT(WS-CHKPT-TOPN-IDX)
+                       END-PERFORM
+                       DISPLAY 'SALESREPORT: RESTARTING AFTER '
+                           WS-RECORDS-PROCESSED ' RECORDS'
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       1500-RELEASE-TRANSACTIONS.
+           OPEN INPUT SALES-TXN-FILE
+           IF WS-SALESTXN-STATUS NOT = '00'
+               DISPLAY 'SALESREPORT: UNABLE TO OPEN SALESTXN, STATUS='
+                   WS-SALESTXN-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM 1600-READ-TRANSACTION
+           PERFORM UNTIL WS-END-OF-TXN
+               MOVE TXN-CUST-ID     TO SW-CUST-ID
+               MOVE TXN-CUST-NAME   TO SW-CUST-NAME
+               MOVE TXN-CUST-REGION TO SW-CUST-REGION
+               MOVE TXN-CURRENCY    TO SW-CURRENCY
+               MOVE TXN-AMOUNT      TO SW-AMOUNT
+               RELEASE SORT-RECORD
+               PERFORM 1600-READ-TRANSACTION
+           END-PERFORM
+           CLOSE SALES-TXN-FILE.
+
+       1600-READ-TRANSACTION.
+           READ SALES-TXN-FILE
+               AT END
+                   SET WS-END-OF-TXN TO TRUE
+           END-READ.
+
+       2000-PRINT-HEADINGS.
+           MOVE WS-RUN-DATE-DISP TO WH1-RUN-DATE
+           MOVE WS-PAGE-NO       TO WH1-PAGE-NO
+           WRITE RPT-LINE FROM WS-HEADING-1
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           WRITE RPT-LINE FROM WS-HEADING-2
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE 0 TO WS-LINE-COUNT.
+
+       4000-PRINT-DETAIL.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               ADD 1 TO WS-PAGE-NO
+               MOVE SPACES TO RPT-LINE
+               WRITE RPT-LINE
+               PERFORM 2000-PRINT-HEADINGS
+           END-IF
+           MOVE CUST-ID       TO WD-CUST-ID
+           MOVE CUST-NAME     TO WD-CUST-NAME
+           MOVE CUST-REGION   TO WD-REGION
+           MOVE CUST-CURRENCY TO WD-CURRENCY
+           MOVE WS-AMOUNT     TO WD-AMOUNT
+           MOVE WS-CONVERTED-AMOUNT TO WD-AMOUNT-USD
+           IF WS-CONVERTED-AMOUNT > 1000
+               MOVE 'HIGH'  TO WD-TYPE
+           ELSE
+               MOVE 'LOW'   TO WD-TYPE
+           END-IF
+           WRITE RPT-LINE FROM WS-DETAIL-LINE
+           ADD 1 TO WS-LINE-COUNT.
+
+       5000-ACCUMULATE.
+           IF WS-CONVERTED-AMOUNT > 1000
+               ADD WS-CONVERTED-AMOUNT TO WS-HIGH-SALES
+           ELSE
+               ADD WS-CONVERTED-AMOUNT TO WS-LOW-SALES
+           END-IF
+           ADD WS-CONVERTED-AMOUNT TO WS-TOTAL
+           ADD WS-CONVERTED-AMOUNT TO WS-CUST-SUBTOTAL.
+
+       5500-WRITE-AUDIT.
+           MOVE 'SALESREPORT' TO AUD-PROGRAM
+           MOVE CUST-ID       TO AUD-CUST-ID
+           MOVE CUST-NAME     TO AUD-CUST-NAME
+           MOVE WS-AMOUNT     TO AUD-AMOUNT
+           MOVE CUST-CURRENCY TO AUD-CURRENCY
+           MOVE 0             TO AUD-DISCOUNT
+           MOVE WS-TOTAL      TO AUD-RUNNING-TOTAL
+           PERFORM 7300-WRITE-AUDIT-RECORD.
+
+       6000-PRINT-CUST-SUBTOTAL.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               ADD 1 TO WS-PAGE-NO
+               MOVE SPACES TO RPT-LINE
+               WRITE RPT-LINE
+               PERFORM 2000-PRINT-HEADINGS
+           END-IF
+           MOVE WS-PREV-CUST-NAME TO WSB-CUST-NAME
+           MOVE WS-CUST-SUBTOTAL  TO WSB-AMOUNT
+           WRITE RPT-LINE FROM WS-SUBTOTAL-LINE
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           ADD 2 TO WS-LINE-COUNT
+           MOVE 0 TO WS-CUST-SUBTOTAL.
+
+       6500-PRINT-GRAND-TOTALS.
+           IF WS-LINE-COUNT + 5 > WS-LINES-PER-PAGE
+               ADD 1 TO WS-PAGE-NO
+               MOVE SPACES TO RPT-LINE
+               WRITE RPT-LINE
+               PERFORM 2000-PRINT-HEADINGS
+           END-IF
+           MOVE WS-TOTAL      TO WT1-AMOUNT
+           MOVE WS-HIGH-SALES TO WT2-AMOUNT
+           MOVE WS-LOW-SALES  TO WT3-AMOUNT
+           MOVE BF-MTD-TOTAL  TO WT4-AMOUNT
+           MOVE BF-YTD-TOTAL  TO WT5-AMOUNT
+           WRITE RPT-LINE FROM WS-TOTALS-LINE-1
+           WRITE RPT-LINE FROM WS-TOTALS-LINE-2
+           WRITE RPT-LINE FROM WS-TOTALS-LINE-3
+           WRITE RPT-LINE FROM WS-TOTALS-LINE-4
+           WRITE RPT-LINE FROM WS-TOTALS-LINE-5
+           ADD 5 TO WS-LINE-COUNT.
+
+       6600-UPDATE-BALANCE-FORWARD.
+           ADD WS-TOTAL TO BF-MTD-TOTAL
+           ADD WS-TOTAL TO BF-YTD-TOTAL
+           MOVE WS-RUN-DATE-YMD TO BF-LAST-RUN-DATE.
+
+       6700-WRITE-BALANCE-FORWARD.
+           OPEN OUTPUT BALANCE-FORWARD-FILE
+           WRITE BALANCE-FORWARD-RECORD
+           CLOSE BALANCE-FORWARD-FILE.
+
+       6800-UPDATE-TOP-N.
+           IF WS-TOPN-COUNT < 5
+               ADD 1 TO WS-TOPN-COUNT
+               MOVE CUST-ID   TO WS-TOPN-CUST-ID(WS-TOPN-COUNT)
+               MOVE CUST-NAME TO WS-TOPN-CUST-NAME(WS-TOPN-COUNT)
+               MOVE WS-CONVERTED-AMOUNT
+                   TO WS-TOPN-AMOUNT(WS-TOPN-COUNT)
+               PERFORM 6850-RESORT-TOP-N
+           ELSE
+               IF WS-CONVERTED-AMOUNT > WS-TOPN-AMOUNT(5)
+                   MOVE CUST-ID   TO WS-TOPN-CUST-ID(5)
+                   MOVE CUST-NAME TO WS-TOPN-CUST-NAME(5)
+                   MOVE WS-CONVERTED-AMOUNT TO WS-TOPN-AMOUNT(5)
+                   PERFORM 6850-RESORT-TOP-N
+               END-IF
+           END-IF.
+
+       6850-RESORT-TOP-N.
+           PERFORM VARYING WS-TOPN-IDX FROM 1 BY 1
+               UNTIL WS-TOPN-IDX >= WS-TOPN-COUNT
+               PERFORM VARYING WS-TOPN-IDX2 FROM 1 BY 1
+                   UNTIL WS-TOPN-IDX2 > WS-TOPN-COUNT - WS-TOPN-IDX
+                   IF WS-TOPN-AMOUNT(WS-TOPN-IDX2) <
+                      WS-TOPN-AMOUNT(WS-TOPN-IDX2 + 1)
+                       MOVE WS-TOPN-ENTRY(WS-TOPN-IDX2)
+                           TO WS-TOPN-TEMP-ENTRY
+                       MOVE WS-TOPN-ENTRY(WS-TOPN-IDX2 + 1)
+                           TO WS-TOPN-ENTRY(WS-TOPN-IDX2)
+                       MOVE WS-TOPN-TEMP-ENTRY
+                           TO WS-TOPN-ENTRY(WS-TOPN-IDX2 + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       6900-PRINT-TOP-N.
+           IF WS-LINE-COUNT + 2 + WS-TOPN-COUNT > WS-LINES-PER-PAGE
+               ADD 1 TO WS-PAGE-NO
+               MOVE SPACES TO RPT-LINE
+               WRITE RPT-LINE
+               PERFORM 2000-PRINT-HEADINGS
+           END-IF
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE WS-TOPN-HEADING TO RPT-LINE
+           WRITE RPT-LINE
+           PERFORM VARYING WS-TOPN-IDX FROM 1 BY 1
+               UNTIL WS-TOPN-IDX > WS-TOPN-COUNT
+               MOVE WS-TOPN-IDX               TO WTN-RANK
+               MOVE WS-TOPN-CUST-ID(WS-TOPN-IDX)   TO WTN-CUST-ID
+               MOVE WS-TOPN-CUST-NAME(WS-TOPN-IDX) TO WTN-CUST-NAME
+               MOVE WS-TOPN-AMOUNT(WS-TOPN-IDX)    TO WTN-AMOUNT
+               WRITE RPT-LINE FROM WS-TOPN-DETAIL-LINE
+           END-PERFORM
+           ADD 2 WS-TOPN-COUNT TO WS-LINE-COUNT.
+
+       7000-PROCESS-SORTED-RECORDS.
+           RETURN SORT-WORK-FILE
+               AT END
+                   SET WS-END-OF-SORT TO TRUE
+           END-RETURN
+           PERFORM UNTIL WS-END-OF-SORT
+               IF WS-RESTART-SKIP-COUNT > 0
+                   SUBTRACT 1 FROM WS-RESTART-SKIP-COUNT
                ELSE
-                   DISPLAY 'LOW SALE - Record ' WS-COUNTER
-                   ' Amount: ' WS-AMOUNT
-                   ADD WS-AMOUNT TO WS-LOW-SALES
+                   MOVE SW-CUST-ID     TO CUST-ID
+                   MOVE SW-CUST-NAME   TO CUST-NAME
+                   MOVE SW-CUST-REGION TO CUST-REGION
+                   MOVE SW-CURRENCY    TO CUST-CURRENCY
+                   MOVE SW-AMOUNT      TO WS-AMOUNT
+
+                   MOVE CUST-CURRENCY  TO WS-CURRENCY-CODE
+                   MOVE WS-AMOUNT      TO WS-AMOUNT-FOR-CONVERT
+                   PERFORM 7500-CONVERT-TO-REPORTING-CCY
+                   IF NOT WS-CURR-FOUND
+                       DISPLAY 'SALESREPORT: NO RATE FOR '
+                           CUST-CURRENCY ', POSTED UNCONVERTED'
+                   END-IF
+
+                   IF NOT WS-FIRST-RECORD
+                       IF CUST-ID NOT = WS-PREV-CUST-ID
+                           PERFORM 6000-PRINT-CUST-SUBTOTAL
+                           PERFORM 7150-WRITE-CHECKPOINT
+                       END-IF
+                   END-IF
+                   MOVE 'N' TO WS-FIRST-RECORD-SW
+                   MOVE CUST-ID   TO WS-PREV-CUST-ID
+                   MOVE CUST-NAME TO WS-PREV-CUST-NAME
+
+                   PERFORM 4000-PRINT-DETAIL
+                   PERFORM 5000-ACCUMULATE
+                   PERFORM 5500-WRITE-AUDIT
+                   PERFORM 6800-UPDATE-TOP-N
+                   ADD 1 TO WS-RECORDS-PROCESSED
                END-IF
 
-               ADD WS-AMOUNT TO WS-TOTAL
-               ADD 1 TO WS-COUNTER
+               RETURN SORT-WORK-FILE
+                   AT END
+                       SET WS-END-OF-SORT TO TRUE
+               END-RETURN
            END-PERFORM
+           PERFORM 6000-PRINT-CUST-SUBTOTAL
+           PERFORM 7150-WRITE-CHECKPOINT
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           PERFORM 6600-UPDATE-BALANCE-FORWARD
+           PERFORM 6500-PRINT-GRAND-TOTALS
+           PERFORM 6900-PRINT-TOP-N.
 
-           DISPLAY '----------------------------'
-           DISPLAY 'Total Sales       : ' WS-TOTAL
-           DISPLAY 'High Sales        : ' WS-HIGH-SALES
-           DISPLAY 'Low Sales         : ' WS-LOW-SALES
-           STOP RUN.
+       7150-WRITE-CHECKPOINT.
+           INITIALIZE CHECKPOINT-RECORD
+           MOVE WS-RECORDS-PROCESSED TO CK-RECORDS-PROCESSED
+           MOVE WS-TOTAL             TO CK-TOTAL
+           MOVE WS-HIGH-SALES        TO CK-HIGH-SALES
+           MOVE WS-LOW-SALES         TO CK-LOW-SALES
+           MOVE WS-TOPN-COUNT        TO CK-TOPN-COUNT
+           PERFORM VARYING WS-CHKPT-TOPN-IDX FROM 1 BY 1
+               UNTIL WS-CHKPT-TOPN-IDX > WS-TOPN-COUNT
+               MOVE WS-TOPN-CUST-ID(WS-CHKPT-TOPN-IDX)
+                   TO CK-TOPN-CUST-ID(WS-CHKPT-TOPN-IDX)
+               MOVE WS-TOPN-CUST-NAME(WS-CHKPT-TOPN-IDX)
+                   TO CK-TOPN-CUST-NAME(WS-CHKPT-TOPN-IDX)
+               MOVE WS-TOPN-AMOUNT(WS-CHKPT-TOPN-IDX)
+                   TO CK-TOPN-AMOUNT(WS-CHKPT-TOPN-IDX)
+           END-PERFORM
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           IF WS-CHKPT-STATUS NOT = '00'
+               DISPLAY 'SALESREPORT: UNABLE TO WRITE CHKPT, STATUS='
+                   WS-CHKPT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           CLOSE CHECKPOINT-FILE.
+
+       7700-POST-TOTALS-RECORD.
+           MOVE 'SALESREPORT' TO TOT-PROGRAM
+           MOVE WS-RUN-DATE-NUM TO TOT-RUN-DATE
+           MOVE WS-TOTAL        TO TOT-TOTAL-SALES
+           PERFORM 7600-WRITE-TOTALS-RECORD.
+
+       7800-WRITE-GL-EXPORT.
+           MOVE WS-GL-ACCT-HIGH  TO GL-ACCOUNT-CODE
+           MOVE WS-HIGH-SALES    TO GL-AMOUNT
+           MOVE 'C'              TO GL-DR-CR-IND
+           MOVE WS-RUN-DATE-NUM  TO GL-RUN-DATE
+           WRITE GL-RECORD
+
+           MOVE WS-GL-ACCT-LOW   TO GL-ACCOUNT-CODE
+           MOVE WS-LOW-SALES     TO GL-AMOUNT
+           MOVE 'C'              TO GL-DR-CR-IND
+           MOVE WS-RUN-DATE-NUM  TO GL-RUN-DATE
+           WRITE GL-RECORD.
+
+       9000-CLOSE-REPORT.
+           CLOSE SALES-REPORT-FILE
+           CLOSE AUDIT-FILE
+           CLOSE TOTALS-FILE
+           CLOSE GL-EXPORT-FILE.
+
+       9100-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
+
+       COPY AUDWRT.
+       COPY CURRLOAD.
+       COPY CURRLKUP.
+       COPY TOTWRT.
